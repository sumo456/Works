@@ -1,55 +1,652 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CalculadoraSimple.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Num1            PIC 9(5).
-       01  Num2            PIC 9(5).
-       01  Resultat        PIC 9(5).
-       01  Opcio           PIC 9.
-       01  Missatge        PIC X(50).
-
-       PROCEDURE DIVISION.
-       Inici.
-           DISPLAY "Calculadora Simple".
-           DISPLAY "==================="
-           PERFORM UNTIL Opcio = 5
-               DISPLAY "Introdueix dos números:"
-               ACCEPT Num1
-               ACCEPT Num2
-               DISPLAY "Opcions:"
-               DISPLAY "1. Sumar"
-               DISPLAY "2. Restar"
-               DISPLAY "3. Multiplicar"
-               DISPLAY "4. Dividir"
-               DISPLAY "5. Sortir"
-               ACCEPT Opcio
-
-               EVALUATE Opcio
-                   WHEN 1
-                       ADD Num1 TO Num2 GIVING Resultat
-                       MOVE "Suma: " TO Missatge
-                       DISPLAY Missatge Resultat
-                   WHEN 2
-                       SUBTRACT Num2 FROM Num1 GIVING Resultat
-                       MOVE "Resta: " TO Missatge
-                       DISPLAY Missatge Resultat
-                   WHEN 3
-                       MULTIPLY Num1 BY Num2 GIVING Resultat
-                       MOVE "Multiplicació: " TO Missatge
-                       DISPLAY Missatge Resultat
-                   WHEN 4
-                       IF Num2 = 0 THEN
-                           DISPLAY "Error: Divisió per zero no permesa."
-                       ELSE
-                           DIVIDE Num1 BY Num2 GIVING Resultat
-                           MOVE "Divisió: " TO Missatge
-                           DISPLAY Missatge Resultat
-                       END-IF
-                   WHEN OTHER
-                       DISPLAY "Opció no vàlida."
-               END-EVALUATE
-           END-PERFORM.
-
-           DISPLAY "Has sortit de la calculadora."
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CalculadoraSimple.
+000030 AUTHOR. J. FERRAN.
+000040 INSTALLATION. DEPT. FORMACIO PROFESSIONAL.
+000050 DATE-WRITTEN. 03/02/2019.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----- -------------------------------------------
+000120* 03/02/2019 JF    Programa original: calculadora interactiva.
+000130* 09/08/2026 JF    Afegit mode de lot per processar fitxer de
+000140*                  transaccions sense intervencio de l'operador.
+000150* 09/08/2026 JF    Afegit fitxer d'auditoria amb el detall de
+000160*                  cada calcul realitzat.
+000170* 09/08/2026 JF    Ampliats Num1/Num2/Resultat a decimal amb
+000180*                  signe (S9(7)V99) per admetre negatius i cents.
+000190* 09/08/2026 JF    Deteccio de desbordament a la multiplicacio.
+000200* 09/08/2026 JF    Afegit resum d'operacions a la sortida.
+000210* 09/08/2026 JF    Una opcio no valida ja no obliga a repetir
+000220*                  els numeros introduits.
+000230* 09/08/2026 JF    Afegides les operacions de percentatge i modul.
+000240* 09/08/2026 JF    Afegit fitxer d'excepcions per a les
+000250*                  transaccions rebutjades.
+000260* 09/08/2026 JF    Afegit acumulador per encadenar operacions.
+000270* 09/08/2026 JF    Afegida seleccio d'idioma (catala/angles) per
+000280*                  als menus i missatges.
+000290*----------------------------------------------------------------
+000300 
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT Fitxer-Transaccions ASSIGN TO TRANFILE
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS Fs-Transaccions.
+000370 
+000380     SELECT Fitxer-Auditoria ASSIGN TO AUDFILE
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS Fs-Auditoria.
+000410 
+000420     SELECT Fitxer-Errors ASSIGN TO ERRFILE
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS Fs-Errors.
+000450 
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  Fitxer-Transaccions.
+000490 01  Reg-Transaccio.
+000500     05  Tr-Opcio            PIC 9.
+000510     05  Tr-Num1             PIC S9(7)V99
+000520                              SIGN IS LEADING SEPARATE CHARACTER.
+000530     05  Tr-Num2             PIC S9(7)V99
+000540                              SIGN IS LEADING SEPARATE CHARACTER.
+000550 
+000560 FD  Fitxer-Auditoria.
+000570 01  Reg-Auditoria.
+000580     05  Aud-Data            PIC 9(08).
+000590     05  FILLER              PIC X(01).
+000600     05  Aud-Opcio           PIC 9.
+000610     05  FILLER              PIC X(01).
+000620     05  Aud-Num1            PIC S9(7)V99
+000630                              SIGN IS LEADING SEPARATE CHARACTER.
+000640     05  FILLER              PIC X(01).
+000650     05  Aud-Num2            PIC S9(7)V99
+000660                              SIGN IS LEADING SEPARATE CHARACTER.
+000670     05  FILLER              PIC X(01).
+000680     05  Aud-Resultat        PIC S9(7)V99
+000690                              SIGN IS LEADING SEPARATE CHARACTER.
+000700 
+000710 FD  Fitxer-Errors.
+000720 01  Reg-Errors.
+000730     05  Err-Data            PIC 9(08).
+000740     05  FILLER              PIC X(01).
+000750     05  Err-Opcio           PIC 9.
+000760     05  FILLER              PIC X(01).
+000770     05  Err-Num1            PIC S9(7)V99
+000780                              SIGN IS LEADING SEPARATE CHARACTER.
+000790     05  FILLER              PIC X(01).
+000800     05  Err-Num2            PIC S9(7)V99
+000810                              SIGN IS LEADING SEPARATE CHARACTER.
+000820     05  FILLER              PIC X(01).
+000830     05  Err-Motiu           PIC X(40).
+000840 
+000850 WORKING-STORAGE SECTION.
+000860*----------------------------------------------------------------
+000870* CAMPS DE TREBALL PRINCIPALS
+000880*----------------------------------------------------------------
+000890 01  Num1            PIC S9(7)V99
+000900                     SIGN IS LEADING SEPARATE CHARACTER.
+000910 01  Num2            PIC S9(7)V99
+000920                     SIGN IS LEADING SEPARATE CHARACTER.
+000930 01  Resultat        PIC S9(7)V99
+000940                     SIGN IS LEADING SEPARATE CHARACTER.
+000950 01  Opcio           PIC 9.
+000960 01  Missatge        PIC X(50).
+000970 01  Missatge-Error  PIC X(40).
+000980 01  Data-Sistema    PIC 9(08).
+000990 
+001000*----------------------------------------------------------------
+001010* TEXTOS I MISSATGES SEGONS L'IDIOMA ESCOLLIT
+001020*----------------------------------------------------------------
+001030 01  Text-Missatges.
+001040     05  Txt-Titol            PIC X(20).
+001050     05  Txt-ModePrompt       PIC X(45).
+001060     05  Txt-AcumActual       PIC X(25).
+001070     05  Txt-UsarAcum         PIC X(55).
+001080     05  Txt-IntroNum1        PIC X(20).
+001090     05  Txt-IntroNum2        PIC X(20).
+001100     05  Txt-Opcions          PIC X(10).
+001110     05  Txt-Menu1            PIC X(15).
+001120     05  Txt-Menu2            PIC X(15).
+001130     05  Txt-Menu3            PIC X(20).
+001140     05  Txt-Menu4            PIC X(15).
+001150     05  Txt-Menu5            PIC X(15).
+001160     05  Txt-Menu6            PIC X(45).
+001170     05  Txt-Menu7            PIC X(50).
+001180     05  Txt-Menu8            PIC X(25).
+001190     05  Txt-Suma             PIC X(10).
+001200     05  Txt-Resta            PIC X(15).
+001210     05  Txt-Multiplicacio    PIC X(20).
+001220     05  Txt-Divisio          PIC X(12).
+001230     05  Txt-Percentatge      PIC X(15).
+001240     05  Txt-Modul            PIC X(10).
+001250     05  Txt-ErrOverflow      PIC X(45).
+001260     05  Txt-ErrDivZero       PIC X(40).
+001270     05  Txt-MotiuOverflow    PIC X(40).
+001280     05  Txt-MotiuDivZero     PIC X(40).
+001290     05  Txt-AcumReset        PIC X(30).
+001300     05  Txt-OpcioInvalida    PIC X(20).
+001310     05  Txt-MotiuOpcioInv    PIC X(20).
+001320     05  Txt-ResumTitol       PIC X(30).
+001330     05  Txt-Sumes            PIC X(18).
+001340     05  Txt-Restes           PIC X(18).
+001350     05  Txt-Multiplic-Etq    PIC X(18).
+001360     05  Txt-Divisions-Etq    PIC X(18).
+001370     05  Txt-Percent-Etq      PIC X(18).
+001380     05  Txt-Moduls-Etq       PIC X(18).
+001390     05  Txt-TotalRes-Etq     PIC X(18).
+001400     05  Txt-Sortida          PIC X(35).
+001410     05  Txt-ErrObrirTrans    PIC X(70).
+001420     05  Txt-ErrObrirAud      PIC X(70).
+001430     05  Txt-ErrObrirErr      PIC X(70).
+001440     05  Txt-ErrEscriureAud   PIC X(70).
+001450     05  Txt-ErrEscriureErr   PIC X(70).
+001460     05  Txt-ErrTotalOverflow PIC X(70).
+001470 
+001480*----------------------------------------------------------------
+001490* INDICADORS D'ESTAT DE FITXERS
+001500*----------------------------------------------------------------
+001510 01  Fs-Transaccions     PIC X(02).
+001520     88  Fs-Transaccio-Ok        VALUE "00".
+001530 01  Fs-Auditoria        PIC X(02).
+001540     88  Fs-Auditoria-Ok         VALUE "00".
+001550 01  Fs-Errors           PIC X(02).
+001560     88  Fs-Errors-Ok            VALUE "00".
+001570 
+001580*----------------------------------------------------------------
+001590* COMPTADORS I INDICADORS DE CONTROL
+001600*----------------------------------------------------------------
+001610 77  Sw-Mode         PIC X(01)   VALUE "I".
+001620     88  Mode-Interactiu             VALUE "I".
+001630     88  Mode-Lot                    VALUE "L".
+001640 77  Sw-Idioma       PIC X(01)   VALUE "C".
+001650     88  Idioma-Catala               VALUE "C".
+001660     88  Idioma-Angles               VALUE "A".
+001670 77  Sw-Continuar    PIC X(01)   VALUE "S".
+001680     88  Continuar-Si                VALUE "S".
+001690     88  Continuar-No                VALUE "N".
+001700 77  Sw-FiFitxer     PIC X(01)   VALUE "N".
+001710     88  Fi-Fitxer                   VALUE "S".
+001720 77  Sw-OpcioValida  PIC X(01)   VALUE "N".
+001730     88  Opcio-Valida                VALUE "S".
+001740 77  Sw-ErrorFatal   PIC X(01)   VALUE "N".
+001750     88  Error-Fatal                 VALUE "S".
+001760 77  Resp-Acumulador PIC X(01)   VALUE "N".
+001770     88  Usar-Acumulador             VALUE "S".
+001780 77  Acumulador      PIC S9(7)V99 VALUE ZERO
+001790                     SIGN IS LEADING SEPARATE CHARACTER.
+001800 77  Producte-Ampliat PIC S9(14)V9999 COMP.
+001810 
+001820*----------------------------------------------------------------
+001830* COMPTADORS DEL RESUM D'EXECUCIO
+001840*----------------------------------------------------------------
+001850 77  Comptador-Sumes             PIC 9(5) COMP VALUE ZERO.
+001860 77  Comptador-Restes            PIC 9(5) COMP VALUE ZERO.
+001870 77  Comptador-Multiplicacions   PIC 9(5) COMP VALUE ZERO.
+001880 77  Comptador-Divisions         PIC 9(5) COMP VALUE ZERO.
+001890 77  Comptador-Percentatges      PIC 9(5) COMP VALUE ZERO.
+001900 77  Comptador-Moduls            PIC 9(5) COMP VALUE ZERO.
+001910 77  Total-Resultats             PIC S9(13)V99 VALUE ZERO
+001920                     SIGN IS LEADING SEPARATE CHARACTER.
+001930 77  Quocient-Temp                PIC S9(9) COMP.
+001940 
+001950 PROCEDURE DIVISION.
+001960*=================================================================
+001970* 0000-MAINLINE
+001980*=================================================================
+001990 0000-MAINLINE.
+002000     PERFORM 1000-INICIALITZAR THRU 1000-EXIT.
+002010     IF NOT Error-Fatal
+002020         IF Mode-Lot
+002030             PERFORM 4000-PROCES-LOT THRU 4000-EXIT
+002040         ELSE
+002050             PERFORM 2000-PROCES-INTERACTIU THRU 2000-EXIT
+002060         END-IF
+002070     END-IF.
+002080     PERFORM 6000-MOSTRAR-RESUM THRU 6000-EXIT.
+002090     PERFORM 9000-FINALITZAR THRU 9000-EXIT.
+002100     STOP RUN.
+002110 
+002120*=================================================================
+002130* 1000-INICIALITZAR - Presenta la capcalera i selecciona el mode
+002140*=================================================================
+002150 1000-INICIALITZAR.
+002160     ACCEPT Data-Sistema FROM DATE YYYYMMDD.
+002170     DISPLAY "Idioma (C=Catala, A=English): ".
+002180     ACCEPT Sw-Idioma.
+002190     PERFORM 1050-CARREGAR-TEXTOS THRU 1050-EXIT.
+002200     OPEN OUTPUT Fitxer-Auditoria.
+002210     IF NOT Fs-Auditoria-Ok
+002220         DISPLAY Txt-ErrObrirAud " Status: " Fs-Auditoria
+002230         SET Error-Fatal TO TRUE
+002240     END-IF.
+002250     OPEN OUTPUT Fitxer-Errors.
+002260     IF NOT Fs-Errors-Ok
+002270         DISPLAY Txt-ErrObrirErr " Status: " Fs-Errors
+002280         SET Error-Fatal TO TRUE
+002290     END-IF.
+002300     DISPLAY Txt-Titol.
+002310     DISPLAY "===================".
+002320     DISPLAY Txt-ModePrompt.
+002330     ACCEPT Sw-Mode.
+002340 1000-EXIT.
+002350     EXIT.
+002360 
+002370*=================================================================
+002380* 1050-CARREGAR-TEXTOS - Carrega els textos segons l'idioma
+002390*=================================================================
+002400 1050-CARREGAR-TEXTOS.
+002410     IF Idioma-Angles
+002420         MOVE "Simple Calculator" TO Txt-Titol
+002430         MOVE "Execution mode (I=Interactive, L=Batch): " TO
+002440             Txt-ModePrompt
+002450         MOVE "Current accumulator: " TO Txt-AcumActual
+002460         MOVE "Use the accumulator as Num1? (S=Yes/N=No): " TO
+002470             Txt-UsarAcum
+002480         MOVE "Enter Num1:" TO Txt-IntroNum1
+002490         MOVE "Enter Num2:" TO Txt-IntroNum2
+002500         MOVE "Options:" TO Txt-Opcions
+002510         MOVE "1. Add" TO Txt-Menu1
+002520         MOVE "2. Subtract" TO Txt-Menu2
+002530         MOVE "3. Multiply" TO Txt-Menu3
+002540         MOVE "4. Divide" TO Txt-Menu4
+002550         MOVE "5. Exit" TO Txt-Menu5
+002560         MOVE "6. Percentage (Num1 as % of Num2)" TO Txt-Menu6
+002570         MOVE "7. Modulus (remainder of Num1 / Num2)" TO
+002580             Txt-Menu7
+002590         MOVE "8. Reset accumulator" TO Txt-Menu8
+002600         MOVE "Sum: " TO Txt-Suma
+002610         MOVE "Difference: " TO Txt-Resta
+002620         MOVE "Multiplication: " TO Txt-Multiplicacio
+002630         MOVE "Division: " TO Txt-Divisio
+002640         MOVE "Percentage: " TO Txt-Percentatge
+002650         MOVE "Modulus: " TO Txt-Modul
+002660         MOVE "Error: Overflow in the calculation." TO
+002670             Txt-ErrOverflow
+002680         MOVE "Error: Division by zero not allowed." TO
+002690             Txt-ErrDivZero
+002700         MOVE "Overflow in the calculation" TO Txt-MotiuOverflow
+002710         MOVE "Division by zero not allowed" TO Txt-MotiuDivZero
+002720         MOVE "Accumulator reset to zero." TO Txt-AcumReset
+002730         MOVE "Invalid option." TO Txt-OpcioInvalida
+002740         MOVE "Invalid option" TO Txt-MotiuOpcioInv
+002750         MOVE "--- Session summary ---" TO Txt-ResumTitol
+002760         MOVE "Additions:        " TO Txt-Sumes
+002770         MOVE "Subtractions:     " TO Txt-Restes
+002780         MOVE "Multiplications:  " TO Txt-Multiplic-Etq
+002790         MOVE "Divisions:        " TO Txt-Divisions-Etq
+002800         MOVE "Percentages:      " TO Txt-Percent-Etq
+002810         MOVE "Modulus ops:      " TO Txt-Moduls-Etq
+002820         MOVE "Grand total:      " TO Txt-TotalRes-Etq
+002830         MOVE "You have exited the calculator." TO Txt-Sortida
+002840         MOVE "Fatal error: cannot open transaction file."
+002850             TO Txt-ErrObrirTrans
+002860         MOVE "Fatal error: cannot open audit file."
+002870             TO Txt-ErrObrirAud
+002880         MOVE "Fatal error: cannot open exceptions file."
+002890             TO Txt-ErrObrirErr
+002900         MOVE "Fatal error: audit file write failed."
+002910             TO Txt-ErrEscriureAud
+002920         MOVE "Fatal error: exceptions file write failed."
+002930             TO Txt-ErrEscriureErr
+002940         MOVE "Fatal error: grand total has overflowed."
+002950             TO Txt-ErrTotalOverflow
+002960     ELSE
+002970         MOVE "Calculadora Simple" TO Txt-Titol
+002980         MOVE "Mode d'execucio (I=Interactiu, L=Lot): " TO
+002990             Txt-ModePrompt
+003000         MOVE "Acumulador actual: " TO Txt-AcumActual
+003010         MOVE "Voleu utilitzar l'acumulador com a Num1? (S/N): "
+003020             TO Txt-UsarAcum
+003030         MOVE "Introdueix Num1:" TO Txt-IntroNum1
+003040         MOVE "Introdueix Num2:" TO Txt-IntroNum2
+003050         MOVE "Opcions:" TO Txt-Opcions
+003060         MOVE "1. Sumar" TO Txt-Menu1
+003070         MOVE "2. Restar" TO Txt-Menu2
+003080         MOVE "3. Multiplicar" TO Txt-Menu3
+003090         MOVE "4. Dividir" TO Txt-Menu4
+003100         MOVE "5. Sortir" TO Txt-Menu5
+003110         MOVE "6. Percentatge (Num1 es quin % de Num2)" TO
+003120             Txt-Menu6
+003130         MOVE "7. Modul (resta de dividir Num1 entre Num2)" TO
+003140             Txt-Menu7
+003150         MOVE "8. Reiniciar acumulador" TO Txt-Menu8
+003160         MOVE "Suma: " TO Txt-Suma
+003170         MOVE "Resta: " TO Txt-Resta
+003180         MOVE "Multiplicacio: " TO Txt-Multiplicacio
+003190         MOVE "Divisio: " TO Txt-Divisio
+003200         MOVE "Percentatge: " TO Txt-Percentatge
+003210         MOVE "Modul: " TO Txt-Modul
+003220         MOVE "Error: Desbordament en el calcul." TO
+003230             Txt-ErrOverflow
+003240         MOVE "Error: Divisio per zero no permesa." TO
+003250             Txt-ErrDivZero
+003260         MOVE "Desbordament en el calcul" TO
+003270             Txt-MotiuOverflow
+003280         MOVE "Divisio per zero no permesa" TO Txt-MotiuDivZero
+003290         MOVE "Acumulador reiniciat a zero." TO Txt-AcumReset
+003300         MOVE "Opcio no valida." TO Txt-OpcioInvalida
+003310         MOVE "Opcio no valida" TO Txt-MotiuOpcioInv
+003320         MOVE "--- Resum de la sessio ---" TO Txt-ResumTitol
+003330         MOVE "Sumes:            " TO Txt-Sumes
+003340         MOVE "Restes:           " TO Txt-Restes
+003350         MOVE "Multiplicacions:  " TO Txt-Multiplic-Etq
+003360         MOVE "Divisions:        " TO Txt-Divisions-Etq
+003370         MOVE "Percentatges:     " TO Txt-Percent-Etq
+003380         MOVE "Moduls:           " TO Txt-Moduls-Etq
+003390         MOVE "Total resultats:  " TO Txt-TotalRes-Etq
+003400         MOVE "Has sortit de la calculadora." TO Txt-Sortida
+003410         MOVE "Error fatal: fitxer de transaccions no obert."
+003420             TO Txt-ErrObrirTrans
+003430         MOVE "Error fatal: fitxer d'auditoria no obert."
+003440             TO Txt-ErrObrirAud
+003450         MOVE "Error fatal: fitxer d'excepcions no obert."
+003460             TO Txt-ErrObrirErr
+003470         MOVE "Error fatal: escriptura fallida (auditoria)."
+003480             TO Txt-ErrEscriureAud
+003490         MOVE "Error fatal: escriptura fallida (excepcions)."
+003500             TO Txt-ErrEscriureErr
+003510         MOVE "Error fatal: el total ha desbordat."
+003520             TO Txt-ErrTotalOverflow
+003530     END-IF.
+003540 1050-EXIT.
+003550     EXIT.
+003560 
+003570*=================================================================
+003580* 2000-PROCES-INTERACTIU - Bucle principal del mode interactiu
+003590*=================================================================
+003600 2000-PROCES-INTERACTIU.
+003610     PERFORM 2010-RONDA-INTERACTIVA THRU 2010-EXIT
+003620         UNTIL Continuar-No OR Error-Fatal.
+003630 2000-EXIT.
+003640     EXIT.
+003650 
+003660 2010-RONDA-INTERACTIVA.
+003670     DISPLAY Txt-AcumActual Acumulador.
+003680     DISPLAY Txt-UsarAcum.
+003690     ACCEPT Resp-Acumulador.
+003700     IF Usar-Acumulador
+003710         MOVE Acumulador TO Num1
+003720     ELSE
+003730         DISPLAY Txt-IntroNum1
+003740         ACCEPT Num1
+003750     END-IF.
+003760     DISPLAY Txt-IntroNum2.
+003770     ACCEPT Num2.
+003780     MOVE "N" TO Sw-OpcioValida.
+003790     PERFORM 2020-RONDA-OPCIO THRU 2020-EXIT
+003800         UNTIL Opcio-Valida OR Continuar-No OR Error-Fatal.
+003810 2010-EXIT.
+003820     EXIT.
+003830 
+003840 2020-RONDA-OPCIO.
+003850     DISPLAY Txt-Opcions.
+003860     DISPLAY Txt-Menu1.
+003870     DISPLAY Txt-Menu2.
+003880     DISPLAY Txt-Menu3.
+003890     DISPLAY Txt-Menu4.
+003900     DISPLAY Txt-Menu5.
+003910     DISPLAY Txt-Menu6.
+003920     DISPLAY Txt-Menu7.
+003930     DISPLAY Txt-Menu8.
+003940     ACCEPT Opcio.
+003950     PERFORM 2400-TRACTAR-OPCIO THRU 2400-EXIT.
+003960 2020-EXIT.
+003970     EXIT.
+003980 
+003990*=================================================================
+004000* 2400-TRACTAR-OPCIO - Executa l'operacio seleccionada
+004010*=================================================================
+004020 2400-TRACTAR-OPCIO.
+004030     EVALUATE Opcio
+004040         WHEN 1
+004050             SET Opcio-Valida TO TRUE
+004060             ADD Num1 TO Num2 GIVING Producte-Ampliat
+004070             IF Producte-Ampliat > 9999999.99
+004080             OR Producte-Ampliat < -9999999.99
+004090                 DISPLAY Txt-ErrOverflow
+004100                 MOVE Txt-MotiuOverflow TO Missatge-Error
+004110                 PERFORM 5100-ESCRIURE-ERROR THRU 5100-EXIT
+004120             ELSE
+004130                 MOVE Producte-Ampliat TO Resultat
+004140                 MOVE Txt-Suma TO Missatge
+004150                 DISPLAY Missatge Resultat
+004160                 ADD 1 TO Comptador-Sumes
+004170                 ADD Resultat TO Total-Resultats
+004180                     ON SIZE ERROR
+004190                         DISPLAY Txt-ErrTotalOverflow
+004200                         SET Error-Fatal TO TRUE
+004210                 END-ADD
+004220                 MOVE Resultat TO Acumulador
+004230                 PERFORM 5000-ESCRIURE-AUDITORIA THRU 5000-EXIT
+004240             END-IF
+004250         WHEN 2
+004260             SET Opcio-Valida TO TRUE
+004270             SUBTRACT Num2 FROM Num1 GIVING Producte-Ampliat
+004280             IF Producte-Ampliat > 9999999.99
+004290             OR Producte-Ampliat < -9999999.99
+004300                 DISPLAY Txt-ErrOverflow
+004310                 MOVE Txt-MotiuOverflow TO Missatge-Error
+004320                 PERFORM 5100-ESCRIURE-ERROR THRU 5100-EXIT
+004330             ELSE
+004340                 MOVE Producte-Ampliat TO Resultat
+004350                 MOVE Txt-Resta TO Missatge
+004360                 DISPLAY Missatge Resultat
+004370                 ADD 1 TO Comptador-Restes
+004380                 ADD Resultat TO Total-Resultats
+004390                     ON SIZE ERROR
+004400                         DISPLAY Txt-ErrTotalOverflow
+004410                         SET Error-Fatal TO TRUE
+004420                 END-ADD
+004430                 MOVE Resultat TO Acumulador
+004440                 PERFORM 5000-ESCRIURE-AUDITORIA THRU 5000-EXIT
+004450             END-IF
+004460         WHEN 3
+004470             SET Opcio-Valida TO TRUE
+004480             MULTIPLY Num1 BY Num2 GIVING Producte-Ampliat
+004490             IF Producte-Ampliat > 9999999.99
+004500             OR Producte-Ampliat < -9999999.99
+004510                 DISPLAY Txt-ErrOverflow
+004520                 MOVE Txt-MotiuOverflow TO Missatge-Error
+004530                 PERFORM 5100-ESCRIURE-ERROR THRU 5100-EXIT
+004540             ELSE
+004550                 MOVE Producte-Ampliat TO Resultat
+004560                 MOVE Txt-Multiplicacio TO Missatge
+004570                 DISPLAY Missatge Resultat
+004580                 ADD 1 TO Comptador-Multiplicacions
+004590                 ADD Resultat TO Total-Resultats
+004600                     ON SIZE ERROR
+004610                         DISPLAY Txt-ErrTotalOverflow
+004620                         SET Error-Fatal TO TRUE
+004630                 END-ADD
+004640                 MOVE Resultat TO Acumulador
+004650                 PERFORM 5000-ESCRIURE-AUDITORIA THRU 5000-EXIT
+004660             END-IF
+004670         WHEN 4
+004680             SET Opcio-Valida TO TRUE
+004690             IF Num2 = 0
+004700                 DISPLAY Txt-ErrDivZero
+004710                 MOVE Txt-MotiuDivZero TO Missatge-Error
+004720                 PERFORM 5100-ESCRIURE-ERROR THRU 5100-EXIT
+004730             ELSE
+004740                 DIVIDE Num1 BY Num2 GIVING Producte-Ampliat
+004750                 IF Producte-Ampliat > 9999999.99
+004760                 OR Producte-Ampliat < -9999999.99
+004770                   DISPLAY Txt-ErrOverflow
+004780                   MOVE Txt-MotiuOverflow TO Missatge-Error
+004790                   PERFORM 5100-ESCRIURE-ERROR THRU 5100-EXIT
+004800                 ELSE
+004810                   MOVE Producte-Ampliat TO Resultat
+004820                   MOVE Txt-Divisio TO Missatge
+004830                   DISPLAY Missatge Resultat
+004840                   ADD 1 TO Comptador-Divisions
+004850                   ADD Resultat TO Total-Resultats
+004860                       ON SIZE ERROR
+004870                           DISPLAY Txt-ErrTotalOverflow
+004880                           SET Error-Fatal TO TRUE
+004890                   END-ADD
+004900                   MOVE Resultat TO Acumulador
+004910                   PERFORM 5000-ESCRIURE-AUDITORIA THRU 5000-EXIT
+004920                 END-IF
+004930             END-IF
+004940         WHEN 5
+004950             SET Opcio-Valida TO TRUE
+004960             SET Continuar-No TO TRUE
+004970         WHEN 6
+004980             SET Opcio-Valida TO TRUE
+004990             IF Num2 = 0
+005000                 DISPLAY Txt-ErrDivZero
+005010                 MOVE Txt-MotiuDivZero TO Missatge-Error
+005020                 PERFORM 5100-ESCRIURE-ERROR THRU 5100-EXIT
+005030             ELSE
+005040                 COMPUTE Producte-Ampliat = (Num1 / Num2) * 100
+005050                 IF Producte-Ampliat > 9999999.99
+005060                 OR Producte-Ampliat < -9999999.99
+005070                   DISPLAY Txt-ErrOverflow
+005080                   MOVE Txt-MotiuOverflow TO Missatge-Error
+005090                   PERFORM 5100-ESCRIURE-ERROR THRU 5100-EXIT
+005100                 ELSE
+005110                   MOVE Producte-Ampliat TO Resultat
+005120                   MOVE Txt-Percentatge TO Missatge
+005130                   DISPLAY Missatge Resultat
+005140                   ADD 1 TO Comptador-Percentatges
+005150                   ADD Resultat TO Total-Resultats
+005160                       ON SIZE ERROR
+005170                           DISPLAY Txt-ErrTotalOverflow
+005180                           SET Error-Fatal TO TRUE
+005190                   END-ADD
+005200                   MOVE Resultat TO Acumulador
+005210                   PERFORM 5000-ESCRIURE-AUDITORIA THRU 5000-EXIT
+005220                 END-IF
+005230             END-IF
+005240         WHEN 7
+005250             SET Opcio-Valida TO TRUE
+005260             IF Num2 = 0
+005270                 DISPLAY Txt-ErrDivZero
+005280                 MOVE Txt-MotiuDivZero TO Missatge-Error
+005290                 PERFORM 5100-ESCRIURE-ERROR THRU 5100-EXIT
+005300             ELSE
+005310                 DIVIDE Num1 BY Num2 GIVING Quocient-Temp
+005320                     REMAINDER Resultat
+005330                 MOVE Txt-Modul TO Missatge
+005340                 DISPLAY Missatge Resultat
+005350                 ADD 1 TO Comptador-Moduls
+005360                 ADD Resultat TO Total-Resultats
+005370                     ON SIZE ERROR
+005380                         DISPLAY Txt-ErrTotalOverflow
+005390                         SET Error-Fatal TO TRUE
+005400                 END-ADD
+005410                 MOVE Resultat TO Acumulador
+005420                 PERFORM 5000-ESCRIURE-AUDITORIA THRU 5000-EXIT
+005430             END-IF
+005440         WHEN 8
+005450             SET Opcio-Valida TO TRUE
+005460             MOVE ZERO TO Acumulador
+005470             DISPLAY Txt-AcumReset
+005480         WHEN OTHER
+005490             DISPLAY Txt-OpcioInvalida
+005500             MOVE Txt-MotiuOpcioInv TO Missatge-Error
+005510             PERFORM 5100-ESCRIURE-ERROR THRU 5100-EXIT
+005520     END-EVALUATE.
+005530 2400-EXIT.
+005540     EXIT.
+005550 
+005560*=================================================================
+005570* 4000-PROCES-LOT - Bucle principal del mode de lot
+005580*=================================================================
+005590 4000-PROCES-LOT.
+005600     OPEN INPUT Fitxer-Transaccions.
+005610     IF NOT Fs-Transaccio-Ok
+005620         DISPLAY Txt-ErrObrirTrans " Status: " Fs-Transaccions
+005630         SET Error-Fatal TO TRUE
+005640         GO TO 4000-EXIT
+005650     END-IF.
+005660     PERFORM 4100-LLEGIR-TRANSACCIO THRU 4100-EXIT.
+005670     PERFORM 4200-RONDA-LOT THRU 4200-EXIT
+005680         UNTIL Fi-Fitxer OR Error-Fatal.
+005690     CLOSE Fitxer-Transaccions.
+005700 4000-EXIT.
+005710     EXIT.
+005720 
+005730 4100-LLEGIR-TRANSACCIO.
+005740     READ Fitxer-Transaccions
+005750         AT END
+005760             SET Fi-Fitxer TO TRUE
+005770         NOT AT END
+005780             MOVE Tr-Opcio TO Opcio
+005790             MOVE Tr-Num1  TO Num1
+005800             MOVE Tr-Num2  TO Num2
+005810     END-READ.
+005820 4100-EXIT.
+005830     EXIT.
+005840 
+005850 4200-RONDA-LOT.
+005860     PERFORM 2400-TRACTAR-OPCIO THRU 2400-EXIT.
+005870     PERFORM 4100-LLEGIR-TRANSACCIO THRU 4100-EXIT.
+005880 4200-EXIT.
+005890     EXIT.
+005900 
+005910*=================================================================
+005920* 5000-ESCRIURE-AUDITORIA - Deixa constancia del calcul al fitxer
+005930*                            d'auditoria
+005940*=================================================================
+005950 5000-ESCRIURE-AUDITORIA.
+005960     MOVE SPACES         TO Reg-Auditoria.
+005970     MOVE Data-Sistema   TO Aud-Data.
+005980     MOVE Opcio          TO Aud-Opcio.
+005990     MOVE Num1           TO Aud-Num1.
+006000     MOVE Num2           TO Aud-Num2.
+006010     MOVE Resultat       TO Aud-Resultat.
+006020     WRITE Reg-Auditoria.
+006030     IF NOT Fs-Auditoria-Ok
+006040         DISPLAY Txt-ErrEscriureAud " Status: " Fs-Auditoria
+006050         SET Error-Fatal TO TRUE
+006060     END-IF.
+006070 5000-EXIT.
+006080     EXIT.
+006090 
+006100*=================================================================
+006110* 5100-ESCRIURE-ERROR - Deixa constancia d'una transaccio
+006120*                        rebutjada al fitxer d'excepcions
+006130*=================================================================
+006140 5100-ESCRIURE-ERROR.
+006150     MOVE SPACES         TO Reg-Errors.
+006160     MOVE Data-Sistema   TO Err-Data.
+006170     MOVE Opcio          TO Err-Opcio.
+006180     MOVE Num1           TO Err-Num1.
+006190     MOVE Num2           TO Err-Num2.
+006200     MOVE Missatge-Error TO Err-Motiu.
+006210     WRITE Reg-Errors.
+006220     IF NOT Fs-Errors-Ok
+006230         DISPLAY Txt-ErrEscriureErr " Status: " Fs-Errors
+006240         SET Error-Fatal TO TRUE
+006250     END-IF.
+006260 5100-EXIT.
+006270     EXIT.
+006280 
+006290*=================================================================
+006300* 6000-MOSTRAR-RESUM - Resum de la sessio (comptadors i total)
+006310*=================================================================
+006320 6000-MOSTRAR-RESUM.
+006330     DISPLAY Txt-ResumTitol.
+006340     DISPLAY Txt-Sumes Comptador-Sumes.
+006350     DISPLAY Txt-Restes Comptador-Restes.
+006360     DISPLAY Txt-Multiplic-Etq Comptador-Multiplicacions.
+006370     DISPLAY Txt-Divisions-Etq Comptador-Divisions.
+006380     DISPLAY Txt-Percent-Etq Comptador-Percentatges.
+006390     DISPLAY Txt-Moduls-Etq Comptador-Moduls.
+006400     DISPLAY Txt-TotalRes-Etq Total-Resultats.
+006410 6000-EXIT.
+006420     EXIT.
+006430 
+006440*=================================================================
+006450* 9000-FINALITZAR - Missatge de sortida
+006460*=================================================================
+006470 9000-FINALITZAR.
+006480     CLOSE Fitxer-Auditoria.
+006490     CLOSE Fitxer-Errors.
+006500     DISPLAY Txt-Sortida.
+006510 9000-EXIT.
+006520     EXIT.
